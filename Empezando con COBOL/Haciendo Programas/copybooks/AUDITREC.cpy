@@ -0,0 +1,18 @@
+      ******************************************************************
+      * Copybook: AUDITREC
+      * Author: medrano00
+      * Date-Written: 14/04/2024
+      * Purpose: Sequential audit-log record. One entry per posted
+      *          deposit or withdrawal, independent of the live
+      *          CUENTAS file, for compliance review.
+      ******************************************************************
+       01  AL-REGISTRO-BITACORA.
+           05  AL-NUM-CUENTA              PIC 9(08).
+           05  AL-TIPO-TRANSACCION       PIC X(10).
+           05  AL-MONTO-TRANSACCION      PIC 9(09)V99.
+           05  AL-FECHA                  PIC 9(08).
+           05  AL-HORA                   PIC 9(06).
+           05  AL-OPERADOR               PIC X(08).
+           05  AL-ID-SESION              PIC X(08).
+           05  AL-APROBADO-SUPERVISOR    PIC X(01).
+           05  FILLER                    PIC X(09).

@@ -0,0 +1,47 @@
+      ******************************************************************
+      * Copybook: CHECKPT
+      * Author: medrano00
+      * Date-Written: 14/04/2024
+      * Purpose: Append-only checkpoint log written after every posted
+      *          (or declined) transaction so a session that dies
+      *          mid-run can be restarted from the last committed
+      *          transaction instead of losing or replaying work.
+      *
+      * Modification History:
+      *   14/04/2024 MDR  Initial layout.
+      *   09/08/2026 MDR  Added CP-MODO and CP-REGISTROS-LOTE so a
+      *                   restarted batch run can skip the
+      *                   TRANSACCIONES-LOTE records it already
+      *                   consumed instead of re-posting them.
+      *   09/08/2026 MDR  Added 88 CP-LOTE-FINALIZADO. CAJERO writes
+      *                   one of these when a batch run exhausts
+      *                   TRANSACCIONES-LOTE normally, so the next
+      *                   invocation (against a brand-new end-of-day
+      *                   file) starts at record zero instead of
+      *                   skipping as many records as the prior run
+      *                   consumed.
+      *   09/08/2026 MDR  Widened CP-CONTADOR from 9(02) to 9(09).
+      *                   This sequence number is carried forward
+      *                   across restarts for the life of the system,
+      *                   not just for one session, so a 2-digit field
+      *                   wrapped and started duplicating values after
+      *                   99 lifetime transactions.
+      ******************************************************************
+       01  CP-REGISTRO-CHECKPOINT.
+           05  CP-CONTADOR                PIC 9(09) COMP.
+           05  CP-NUM-CUENTA              PIC 9(08).
+           05  CP-ID-SESION               PIC X(08).
+      *        Modo que grabo este punto de control: I = interactivo,
+      *        L = lote. F marca el final normal de una corrida en
+      *        lote (ver CP-LOTE-FINALIZADO) y no un punto intermedio.
+           05  CP-MODO                    PIC X(01).
+               88  CP-LOTE-FINALIZADO         VALUE "F".
+      *        Cantidad de registros de TRANSACCIONES-LOTE ya leidos
+      *        (posteados o rechazados) en la corrida en lote actual.
+      *        En un punto de control CP-LOTE-FINALIZADO siempre es
+      *        cero, para que la proxima corrida en lote no omita
+      *        nada del archivo nuevo que le toque procesar.
+           05  CP-REGISTROS-LOTE          PIC 9(05) COMP.
+           05  CP-FECHA                   PIC 9(08).
+           05  CP-HORA                    PIC 9(06).
+           05  FILLER                     PIC X(05).

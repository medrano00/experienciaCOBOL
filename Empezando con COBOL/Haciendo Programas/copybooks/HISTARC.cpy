@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Copybook: HISTARC
+      * Author: medrano00
+      * Date-Written: 14/04/2024
+      * Purpose: Archive record for transaction history rolled off of
+      *          CR-HISTORIAL-CUENTA once the ten-entry table fills up.
+      ******************************************************************
+       01  HA-REGISTRO-ARCHIVO.
+           05  HA-NUM-CUENTA              PIC 9(08).
+           05  HA-FECHA-ARCHIVO          PIC 9(08).
+           05  HA-HORA-ARCHIVO           PIC 9(06).
+           05  HA-TIPO-TRANSACCION       PIC X(10).
+           05  HA-MONTO-TRANSACCION      PIC 9(09)V99.
+           05  FILLER                    PIC X(10).

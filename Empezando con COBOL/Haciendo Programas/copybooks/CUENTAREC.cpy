@@ -0,0 +1,39 @@
+      ******************************************************************
+      * Copybook: CUENTAREC
+      * Author: medrano00
+      * Date-Written: 14/04/2024
+      * Purpose: Shared account-master record layout for CAJERO and
+      *          every batch program that reads the CUENTAS file
+      *          (reconciliation, interest accrual, reporting).
+      *          COPY this layout instead of redefining it by hand so
+      *          every program stays in lock-step with the same fields.
+      *
+      * Modification History:
+      *   14/04/2024 MDR  Initial layout, pulled out of Cajero.cbl
+      *                   WORKING-STORAGE (was an inline OCCURS 2
+      *                   table keyed by a single-character INDICE).
+      *   09/08/2026 MDR  Added CR-SALDO-APERTURA so reconciliation can
+      *                   recompute a balance as opening balance plus
+      *                   posted movements instead of movements alone.
+      ******************************************************************
+       01  CR-REGISTRO-CUENTA.
+      *        Clave primaria del archivo indexado CUENTAS.
+           05  CR-NUM-CUENTA              PIC 9(08).
+           05  CR-PIN                     PIC 9(04).
+      *        Tipo de cuenta: C = Corriente, A = Ahorros.
+           05  CR-TIPO-CUENTA             PIC X(01).
+               88  CR-CUENTA-CORRIENTE        VALUE "C".
+               88  CR-CUENTA-AHORROS          VALUE "A".
+      *        Saldo con el que se abrio la cuenta. No cambia despues
+      *        de la apertura; sirve de base para la conciliacion.
+           05  CR-SALDO-APERTURA          PIC 9(09)V99.
+      *        Saldo con precision de centavos (V implica el punto
+      *        decimal; no ocupa posicion de almacenamiento).
+           05  CR-SALDO-CUENTA            PIC 9(09)V99.
+      *        Cantidad de movimientos ocupados en CR-HISTORIAL-CUENTA.
+           05  CR-CONTADOR-HIST           PIC 9(02) COMP.
+           05  CR-HISTORIAL-CUENTA OCCURS 10 TIMES
+                       INDEXED BY CR-IDX-HIST.
+               10  CR-TIPO-TRANSACCION        PIC X(10) VALUE SPACE.
+               10  CR-MONTO-TRANSACCION       PIC 9(09)V99 VALUE 0.
+           05  FILLER                     PIC X(10).

@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Copybook: TRANSREC
+      * Author: medrano00
+      * Date-Written: 14/04/2024
+      * Purpose: Batch transaction-input record. Lets an end-of-day
+      *          job drive CAJERO from a parameter file instead of an
+      *          operator typing ENTRADA-USUARIO at a terminal.
+      ******************************************************************
+       01  TB-REGISTRO-TRANSACCION.
+           05  TB-NUM-CUENTA              PIC 9(08).
+           05  TB-PIN                     PIC 9(04).
+           05  TB-TIPO-OPERACION          PIC X(01).
+               88  TB-OP-DEPOSITO             VALUE "D".
+               88  TB-OP-RETIRO               VALUE "R".
+           05  TB-MONTO                   PIC 9(09)V99.
+           05  TB-CODIGO-SUPERVISOR       PIC 9(04).
+           05  FILLER                     PIC X(10).

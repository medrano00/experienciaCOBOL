@@ -1,27 +1,770 @@
       ******************************************************************
       * Author: medrano00
-      * Date: 14/04/2024
-      * Purpose: Learning to simulate an ATM
+      * Installation: Banco Simulado
+      * Date-Written: 14/04/2024
+      * Date-Compiled:
+      * Purpose: Teller-facing ATM simulator. Selects an account by
+      *          account number and PIN against the persisted CUENTAS
+      *          master, posts deposits and withdrawals with funds and
+      *          supervisor-approval validation, prints a receipt,
+      *          keeps an audit trail, and can run unattended from a
+      *          batch transaction file for end-of-day jobs.
       * Tectonics: cobc
+      *
+      * Modification History:
+      *   14/04/2024 MDR  Original stub - DISPLAY "Hello world" only.
+      *   09/08/2026 MDR  Replaced the stub with a real OPCION-driven
+      *                   menu (deposit/withdraw/balance/history/exit).
+      *   09/08/2026 MDR  CUENTAS now persisted to an indexed master
+      *                   file instead of living only in WORKING-STORAGE.
+      *   09/08/2026 MDR  Account record layout moved out to the
+      *                   CUENTAREC copybook.
+      *   09/08/2026 MDR  Replaced the OCCURS 2 table and single-char
+      *                   INDICE selector with account-number lookup
+      *                   against the indexed master plus a PIN check.
+      *   09/08/2026 MDR  Added insufficient-funds validation ahead of
+      *                   every withdrawal.
+      *   09/08/2026 MDR  Oldest HISTORIAL-CUENTA entries now roll off
+      *                   to an archive file once the table fills.
+      *   09/08/2026 MDR  Every posted transaction now appends an
+      *                   audit-log entry (account, type, amount, date,
+      *                   time, operator, session).
+      *   09/08/2026 MDR  SALDO-CUENTA and MONTO-TRANSACCION widened to
+      *                   carry an implied-decimal cents position;
+      *                   DECIMAL-POINT IS COMMA adopted per the
+      *                   convention shown in PRIMER-PROGRAMA-COBOL.
+      *   09/08/2026 MDR  Added a bordered receipt after each posted
+      *                   transaction, styled after the SYMBOLIC
+      *                   CHARACTERS box-drawing used in primerosPasos.
+      *   09/08/2026 MDR  Raised the transaction-amount ceiling and
+      *                   added a supervisor-approval tier above a
+      *                   configurable threshold.
+      *   09/08/2026 MDR  Added checkpoint/restart support so an
+      *                   interrupted session resumes its transaction
+      *                   counter instead of losing posted work.
+      *   09/08/2026 MDR  Added TIPO-CUENTA (checking/savings) to each
+      *                   account entry.
+      *   09/08/2026 MDR  Added a non-interactive batch mode driven off
+      *                   a transaction parameter file.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CAJERO.
+       AUTHOR. MEDRANO00.
+       INSTALLATION. BANCO-SIMULADO.
+       DATE-WRITTEN. 14/04/2024.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA
+           SYMBOLIC CHARACTERS ANGULAR-DERECHA IS 176
+                               ANGULAR-IZQUIERDA IS 175.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *        Maestro de cuentas - acceso directo por numero de cuenta.
+           SELECT CUENTAS-MAESTRO
+               ASSIGN TO "CUENTAS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CR-NUM-CUENTA
+               FILE STATUS IS FS-CUENTAS.
+      *        Archivo de historial cuando se llena la tabla en memoria.
+           SELECT ARCHIVO-HISTORIAL
+               ASSIGN TO "HISTARC"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-HISTARC.
+      *        Bitacora de auditoria de cada transaccion contabilizada.
+           SELECT BITACORA-AUDITORIA
+               ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-AUDITLOG.
+      *        Punto de control para reinicio de sesion interrumpida.
+           SELECT CHECKPOINT-ARCHIVO
+               ASSIGN TO "CHECKPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-CHECKPT.
+      *        Entrada de transacciones para corridas en lote.
+           SELECT TRANSACCIONES-LOTE
+               ASSIGN TO "TRANSIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-TRANSIN.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  CUENTAS-MAESTRO
+           LABEL RECORD IS STANDARD.
+           COPY CUENTAREC.
+
+       FD  ARCHIVO-HISTORIAL
+           LABEL RECORD IS STANDARD.
+           COPY HISTARC.
+
+       FD  BITACORA-AUDITORIA
+           LABEL RECORD IS STANDARD.
+           COPY AUDITREC.
+
+       FD  CHECKPOINT-ARCHIVO
+           LABEL RECORD IS STANDARD.
+           COPY CHECKPT.
+
+       FD  TRANSACCIONES-LOTE
+           LABEL RECORD IS STANDARD.
+           COPY TRANSREC.
+
        WORKING-STORAGE SECTION.
-           01 OPCION PIC 9(1).
-           01 CANTIDAD PIC 9(5).
-           01 CONTADOR PIC 9(2) VALUE 1.
-           01 INDICE PIC X(1).
-           05 CUENTAS OCCURS 2 TIMES.
-               07 SALDO-CUENTA PIC 9(9) VALUE 0000.
-               07 HISTORIAL-CUENTA OCCURS 10 TIMES.
-                   10 TIPO-TRANSACCION PIC X(10) VALUE SPACE.
-                   10 MONTO-TRANSACCION PIC 9(5) VALUE 0.
-
-           01 ENTRADA-USUARIO PIC X(30).
+      *        Codigos de estado de archivo (convencion VSAM/IMS).
+           01  FS-CUENTAS                 PIC X(02).
+           01  FS-HISTARC                 PIC X(02).
+           01  FS-AUDITLOG                 PIC X(02).
+           01  FS-CHECKPT                 PIC X(02).
+           01  FS-TRANSIN                 PIC X(02).
+
+      *        Campos de trabajo del cajero.
+           01  OPCION                     PIC 9(01).
+           01  CANTIDAD                   PIC 9(09)V99.
+      *        Campo editado para imprimir montos con el punto decimal
+      *        a la vista (un item 9(09)V99 sin editar nunca muestra
+      *        la coma al hacer DISPLAY).
+           01  MONTO-PANTALLA             PIC Z(8)9,99.
+      *        Numero de secuencia de transaccion: se retoma del ultimo
+      *        punto de control y no se reinicia entre corridas, asi
+      *        que necesita mas rango que un simple contador de sesion.
+           01  CONTADOR                   PIC 9(09) VALUE 1.
+           01  ENTRADA-USUARIO            PIC X(30).
+           01  NUM-CUENTA-ACTUAL          PIC 9(08).
+           01  PIN-INGRESADO              PIC 9(04).
+           01  CODIGO-SUPERVISOR          PIC 9(04).
+           01  OPERADOR-ID                PIC X(08).
+           01  ID-SESION                  PIC X(08).
+           01  FECHA-HOY                  PIC 9(08).
+           01  HORA-ACTUAL                PIC 9(06).
+           01  TIPO-TRANSACCION-ACTUAL    PIC X(10).
+           01  INDICE-HIST                PIC 9(02) COMP.
+           01  PARM-LINEA                 PIC X(20).
+      *        Progreso de la corrida en lote (para reinicio, ver 3050).
+           01  REGISTROS-LOTE-LEIDOS      PIC 9(05) COMP VALUE 0.
+           01  REGISTROS-A-OMITIR         PIC 9(05) COMP VALUE 0.
+
+      *        Interruptores de control (convencion byte + nivel 88).
+           01  SW-CONTINUAR               PIC X(01) VALUE "S".
+               88  SESION-TERMINADA               VALUE "N".
+           01  SW-MODO                    PIC X(01) VALUE "I".
+               88  MODO-INTERACTIVO               VALUE "I".
+               88  MODO-LOTE                      VALUE "L".
+           01  SW-CUENTA-ENCONTRADA       PIC X(01) VALUE "N".
+               88  CUENTA-ENCONTRADA              VALUE "S".
+           01  SW-PIN-VALIDO              PIC X(01) VALUE "N".
+               88  PIN-VALIDO                     VALUE "S".
+           01  SW-FONDOS-SUFICIENTES      PIC X(01) VALUE "N".
+               88  FONDOS-SUFICIENTES             VALUE "S".
+           01  SW-APROBACION-REQUERIDA    PIC X(01) VALUE "N".
+               88  APROBACION-REQUERIDA           VALUE "S".
+           01  SW-APROBACION-OTORGADA     PIC X(01) VALUE "N".
+               88  APROBACION-OTORGADA            VALUE "S".
+           01  SW-CHECKPT-EOF             PIC X(01) VALUE "N".
+               88  FIN-CHECKPT                    VALUE "S".
+           01  SW-TRANSIN-EOF             PIC X(01) VALUE "N".
+               88  FIN-TRANSIN                    VALUE "S".
+           01  SW-CUENTA-EXISTE           PIC X(01) VALUE "N".
+               88  CUENTA-YA-EXISTE               VALUE "S".
+
+      *        Umbral de aprobacion de supervisor (configurable).
+           77  CAJ-UMBRAL-SUPERVISOR      PIC 9(09)V99 VALUE 5000,00.
+           77  CAJ-MAX-HISTORIAL          PIC 9(02) VALUE 10.
+      *        Saldo minimo que debe conservar una cuenta de ahorros
+      *        despues de un retiro (configurable). Las cuentas
+      *        corrientes no tienen minimo.
+           77  CAJ-SALDO-MINIMO-AHORROS   PIC 9(09)V99 VALUE 1000,00.
+      *        Codigos de supervisor validos para la aprobacion de
+      *        transacciones grandes (tabla fija de credenciales).
+           77  CAJ-COD-SUPERVISOR-1       PIC 9(04) VALUE 4521.
+           77  CAJ-COD-SUPERVISOR-2       PIC 9(04) VALUE 7734.
+
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "Hello world"
-            STOP RUN.
+      ******************************************************************
+      * 0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR
+           PERFORM 2000-PROCESO-PRINCIPAL
+           PERFORM 9999-FINALIZAR THRU 9999-EXIT
+           STOP RUN.
+
+      ******************************************************************
+      * 1000 - INICIALIZACION DE SESION
+      ******************************************************************
+       1000-INICIALIZAR.
+           ACCEPT FECHA-HOY FROM DATE YYYYMMDD
+           ACCEPT HORA-ACTUAL FROM TIME
+           PERFORM 1100-ABRIR-ARCHIVOS
+           PERFORM 1200-LEER-CHECKPOINT
+           PERFORM 1300-DETERMINAR-MODO
+           PERFORM 1400-IDENTIFICAR-OPERADOR.
+
+       1100-ABRIR-ARCHIVOS.
+           OPEN I-O CUENTAS-MAESTRO
+           IF FS-CUENTAS NOT = "00"
+               OPEN OUTPUT CUENTAS-MAESTRO
+               CLOSE CUENTAS-MAESTRO
+               OPEN I-O CUENTAS-MAESTRO
+               IF FS-CUENTAS NOT = "00"
+                   DISPLAY "CAJERO: NO SE PUDO ABRIR CUENTAS-MAESTRO."
+                   STOP RUN
+               END-IF
+           END-IF
+           OPEN EXTEND ARCHIVO-HISTORIAL
+           IF FS-HISTARC NOT = "00"
+               OPEN OUTPUT ARCHIVO-HISTORIAL
+               CLOSE ARCHIVO-HISTORIAL
+               OPEN EXTEND ARCHIVO-HISTORIAL
+               IF FS-HISTARC NOT = "00"
+                   DISPLAY "CAJERO: NO SE PUDO ABRIR ARCHIVO-HISTORIAL."
+                   STOP RUN
+               END-IF
+           END-IF
+           OPEN EXTEND BITACORA-AUDITORIA
+           IF FS-AUDITLOG NOT = "00"
+               OPEN OUTPUT BITACORA-AUDITORIA
+               CLOSE BITACORA-AUDITORIA
+               OPEN EXTEND BITACORA-AUDITORIA
+               IF FS-AUDITLOG NOT = "00"
+                   DISPLAY "CAJERO: NO SE PUDO ABRIR BITACORA-AUDITORIA"
+                   STOP RUN
+               END-IF
+           END-IF.
+
+      *        Retoma CONTADOR del ultimo punto de control grabado, si
+      *        existe, para que un reinicio no repita ni pierda trabajo.
+       1200-LEER-CHECKPOINT.
+           MOVE 1 TO CONTADOR
+           OPEN INPUT CHECKPOINT-ARCHIVO
+           IF FS-CHECKPT = "00"
+               PERFORM 1210-LEER-UN-CHECKPOINT THRU 1210-EXIT
+                   UNTIL FIN-CHECKPT
+               CLOSE CHECKPOINT-ARCHIVO
+           END-IF
+           OPEN EXTEND CHECKPOINT-ARCHIVO
+           IF FS-CHECKPT NOT = "00"
+               OPEN OUTPUT CHECKPOINT-ARCHIVO
+               CLOSE CHECKPOINT-ARCHIVO
+               OPEN EXTEND CHECKPOINT-ARCHIVO
+               IF FS-CHECKPT NOT = "00"
+                   DISPLAY "CAJERO: NO SE PUDO ABRIR CHECKPOINT-ARCHIVO"
+                   STOP RUN
+               END-IF
+           END-IF.
+
+       1210-LEER-UN-CHECKPOINT.
+           READ CHECKPOINT-ARCHIVO
+               AT END
+                   MOVE "S" TO SW-CHECKPT-EOF
+                   GO TO 1210-EXIT
+           END-READ
+           MOVE CP-CONTADOR TO CONTADOR
+           ADD 1 TO CONTADOR
+      *        Solo los puntos de control grabados en modo lote (o el
+      *        marcador de fin de lote) dicen cuantos registros de
+      *        TRANSACCIONES-LOTE ya se leyeron; un punto de control
+      *        interactivo de por medio no borra ese progreso. El
+      *        marcador de fin de lote siempre trae CP-REGISTROS-LOTE
+      *        en cero, de modo que la proxima corrida en lote parte
+      *        de cero en vez de omitir los registros de la corrida
+      *        anterior, ya finalizada, contra un archivo nuevo.
+           IF CP-MODO = "L" OR CP-LOTE-FINALIZADO
+               MOVE CP-REGISTROS-LOTE TO REGISTROS-A-OMITIR
+           END-IF.
+       1210-EXIT.
+           EXIT.
+
+      *        LOTE en la linea de comandos selecciona el modo batch;
+      *        en ausencia de parametro se asume sesion interactiva.
+       1300-DETERMINAR-MODO.
+           MOVE "I" TO SW-MODO
+           ACCEPT PARM-LINEA FROM COMMAND-LINE
+           IF PARM-LINEA (1:4) = "LOTE"
+               MOVE "L" TO SW-MODO
+           END-IF.
+
+       1400-IDENTIFICAR-OPERADOR.
+           IF MODO-INTERACTIVO
+               DISPLAY "ID DE OPERADOR: " WITH NO ADVANCING
+               ACCEPT OPERADOR-ID
+           ELSE
+               MOVE "LOTE" TO OPERADOR-ID
+           END-IF
+           MOVE HORA-ACTUAL TO ID-SESION.
+
+      ******************************************************************
+      * 2000 - PROCESO PRINCIPAL
+      ******************************************************************
+       2000-PROCESO-PRINCIPAL.
+           IF MODO-LOTE
+               PERFORM 3000-PROCESAR-LOTE THRU 3000-EXIT
+           ELSE
+               PERFORM 2100-SESION-INTERACTIVA THRU 2100-EXIT
+                   UNTIL SESION-TERMINADA
+           END-IF.
+
+       2100-SESION-INTERACTIVA.
+           PERFORM 2200-MOSTRAR-MENU
+           PERFORM 2300-LEER-OPCION
+           PERFORM 2400-EJECUTAR-OPCION THRU 2400-EXIT.
+       2100-EXIT.
+           EXIT.
+
+       2200-MOSTRAR-MENU.
+           DISPLAY " ".
+           DISPLAY "============ CAJERO AUTOMATICO ============".
+           DISPLAY "1. DEPOSITO".
+           DISPLAY "2. RETIRO".
+           DISPLAY "3. CONSULTAR SALDO".
+           DISPLAY "4. IMPRIMIR HISTORIAL".
+           DISPLAY "5. ABRIR CUENTA".
+           DISPLAY "6. SALIR".
+           DISPLAY "============================================".
+           DISPLAY "SELECCIONE UNA OPCION: " WITH NO ADVANCING.
+
+       2300-LEER-OPCION.
+           ACCEPT OPCION.
+
+       2400-EJECUTAR-OPCION.
+           EVALUATE OPCION
+               WHEN 1
+                   PERFORM 4000-SELECCIONAR-CUENTA THRU 4000-EXIT
+                   IF CUENTA-ENCONTRADA AND PIN-VALIDO
+                       PERFORM 5000-DEPOSITO THRU 5000-EXIT
+                   END-IF
+               WHEN 2
+                   PERFORM 4000-SELECCIONAR-CUENTA THRU 4000-EXIT
+                   IF CUENTA-ENCONTRADA AND PIN-VALIDO
+                       PERFORM 6000-RETIRO THRU 6000-EXIT
+                   END-IF
+               WHEN 3
+                   PERFORM 4000-SELECCIONAR-CUENTA THRU 4000-EXIT
+                   IF CUENTA-ENCONTRADA AND PIN-VALIDO
+                       PERFORM 7000-CONSULTAR-SALDO
+                   END-IF
+               WHEN 4
+                   PERFORM 4000-SELECCIONAR-CUENTA THRU 4000-EXIT
+                   IF CUENTA-ENCONTRADA AND PIN-VALIDO
+                       PERFORM 8000-IMPRIMIR-HISTORIAL THRU 8000-EXIT
+                   END-IF
+               WHEN 5
+                   PERFORM 4500-ABRIR-CUENTA THRU 4500-EXIT
+               WHEN 6
+                   MOVE "N" TO SW-CONTINUAR
+               WHEN OTHER
+                   DISPLAY "OPCION INVALIDA."
+           END-EVALUATE.
+       2400-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000 - PROCESO EN LOTE (FIN DE DIA / SIN OPERADOR EN PANTALLA)
+      ******************************************************************
+       3000-PROCESAR-LOTE.
+           OPEN INPUT TRANSACCIONES-LOTE
+           IF FS-TRANSIN NOT = "00"
+               DISPLAY "NO SE PUDO ABRIR EL ARCHIVO DE TRANSACCIONES."
+               GO TO 3000-EXIT
+           END-IF
+      *        Si el punto de control recuperado venia de una corrida
+      *        en lote anterior, omitir los registros ya procesados
+      *        antes de reanudar, para no volver a contabilizarlos.
+           PERFORM 3050-OMITIR-UN-REGISTRO THRU 3050-EXIT
+               UNTIL REGISTROS-LOTE-LEIDOS NOT LESS THAN
+                   REGISTROS-A-OMITIR
+               OR FIN-TRANSIN
+           PERFORM 3100-PROCESAR-UNA-TRANSACCION THRU 3100-EXIT
+               UNTIL FIN-TRANSIN
+      *        El archivo se agoto normalmente (no hubo un GO TO hacia
+      *        3000-EXIT por fallo de apertura) - grabar el marcador de
+      *        fin de lote para que la proxima corrida no omita nada.
+           PERFORM 9310-GRABAR-CHECKPOINT-FIN-LOTE
+           CLOSE TRANSACCIONES-LOTE.
+       3000-EXIT.
+           EXIT.
+
+       3050-OMITIR-UN-REGISTRO.
+           READ TRANSACCIONES-LOTE
+               AT END
+                   MOVE "S" TO SW-TRANSIN-EOF
+                   GO TO 3050-EXIT
+           END-READ
+           ADD 1 TO REGISTROS-LOTE-LEIDOS.
+       3050-EXIT.
+           EXIT.
+
+       3100-PROCESAR-UNA-TRANSACCION.
+           READ TRANSACCIONES-LOTE
+               AT END
+                   MOVE "S" TO SW-TRANSIN-EOF
+                   GO TO 3100-EXIT
+           END-READ
+           ADD 1 TO REGISTROS-LOTE-LEIDOS
+           MOVE TB-NUM-CUENTA TO NUM-CUENTA-ACTUAL
+           MOVE TB-NUM-CUENTA TO CR-NUM-CUENTA
+           READ CUENTAS-MAESTRO
+               INVALID KEY
+                   DISPLAY "LOTE: CUENTA NO ENCONTRADA " TB-NUM-CUENTA
+                   PERFORM 9300-GRABAR-CHECKPOINT
+                   GO TO 3100-EXIT
+           END-READ
+           IF TB-PIN NOT = CR-PIN
+               DISPLAY "LOTE: PIN INCORRECTO - CUENTA " TB-NUM-CUENTA
+               PERFORM 9300-GRABAR-CHECKPOINT
+               GO TO 3100-EXIT
+           END-IF
+           MOVE TB-MONTO TO CANTIDAD
+           MOVE TB-CODIGO-SUPERVISOR TO CODIGO-SUPERVISOR
+           EVALUATE TRUE
+               WHEN TB-OP-DEPOSITO
+                   PERFORM 3110-LOTE-DEPOSITO
+               WHEN TB-OP-RETIRO
+                   PERFORM 3120-LOTE-RETIRO THRU 3120-EXIT
+               WHEN OTHER
+                   DISPLAY "LOTE: OPERACION INVALIDA - CUENTA "
+                       TB-NUM-CUENTA
+                   PERFORM 9300-GRABAR-CHECKPOINT
+           END-EVALUATE.
+       3100-EXIT.
+           EXIT.
+
+       3110-LOTE-DEPOSITO.
+           MOVE "DEPOSITO" TO TIPO-TRANSACCION-ACTUAL
+           PERFORM 6200-VERIFICAR-APROBACION THRU 6200-EXIT
+           IF APROBACION-REQUERIDA AND NOT APROBACION-OTORGADA
+               DISPLAY "LOTE: DEPOSITO RECHAZADO SIN APROBACION - "
+                   "CUENTA " TB-NUM-CUENTA
+               PERFORM 9300-GRABAR-CHECKPOINT
+           ELSE
+               ADD CANTIDAD TO CR-SALDO-CUENTA
+               PERFORM 9000-REGISTRAR-TRANSACCION THRU 9000-EXIT
+           END-IF.
+
+       3120-LOTE-RETIRO.
+           MOVE "RETIRO" TO TIPO-TRANSACCION-ACTUAL
+           PERFORM 6100-VALIDAR-FONDOS
+           IF NOT FONDOS-SUFICIENTES
+               DISPLAY "LOTE: RETIRO RECHAZADO FONDOS INSUF. - "
+                   "CUENTA " TB-NUM-CUENTA
+               PERFORM 9300-GRABAR-CHECKPOINT
+               GO TO 3120-EXIT
+           END-IF
+           PERFORM 6200-VERIFICAR-APROBACION THRU 6200-EXIT
+           IF APROBACION-REQUERIDA AND NOT APROBACION-OTORGADA
+               DISPLAY "LOTE: RETIRO RECHAZADO SIN APROBACION - "
+                   "CUENTA " TB-NUM-CUENTA
+               PERFORM 9300-GRABAR-CHECKPOINT
+               GO TO 3120-EXIT
+           END-IF
+           SUBTRACT CANTIDAD FROM CR-SALDO-CUENTA
+           PERFORM 9000-REGISTRAR-TRANSACCION THRU 9000-EXIT.
+       3120-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4000 - SELECCION DE CUENTA POR NUMERO Y PIN
+      ******************************************************************
+       4000-SELECCIONAR-CUENTA.
+           MOVE "N" TO SW-CUENTA-ENCONTRADA
+           MOVE "N" TO SW-PIN-VALIDO
+           DISPLAY "NUMERO DE CUENTA: " WITH NO ADVANCING
+           ACCEPT NUM-CUENTA-ACTUAL
+           MOVE NUM-CUENTA-ACTUAL TO CR-NUM-CUENTA
+           READ CUENTAS-MAESTRO
+               INVALID KEY
+                   DISPLAY "CUENTA NO ENCONTRADA."
+                   GO TO 4000-EXIT
+           END-READ
+           MOVE "S" TO SW-CUENTA-ENCONTRADA
+           DISPLAY "PIN: " WITH NO ADVANCING
+           ACCEPT PIN-INGRESADO
+           IF PIN-INGRESADO = CR-PIN
+               MOVE "S" TO SW-PIN-VALIDO
+           ELSE
+               DISPLAY "PIN INCORRECTO."
+           END-IF.
+       4000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4500 - APERTURA DE CUENTA NUEVA
+      ******************************************************************
+       4500-ABRIR-CUENTA.
+           MOVE "N" TO SW-CUENTA-EXISTE
+           DISPLAY "NUMERO DE CUENTA NUEVA: " WITH NO ADVANCING
+           ACCEPT NUM-CUENTA-ACTUAL
+           MOVE NUM-CUENTA-ACTUAL TO CR-NUM-CUENTA
+           READ CUENTAS-MAESTRO
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE "S" TO SW-CUENTA-EXISTE
+           END-READ
+           IF CUENTA-YA-EXISTE
+               DISPLAY "LA CUENTA YA EXISTE."
+               GO TO 4500-EXIT
+           END-IF
+           DISPLAY "PIN NUEVO: " WITH NO ADVANCING
+           ACCEPT CR-PIN
+           DISPLAY "TIPO DE CUENTA (C=CORRIENTE, A=AHORROS): "
+               WITH NO ADVANCING
+           ACCEPT CR-TIPO-CUENTA
+           DISPLAY "DEPOSITO INICIAL: " WITH NO ADVANCING
+           ACCEPT CANTIDAD
+           MOVE CANTIDAD TO CR-SALDO-APERTURA
+           MOVE CANTIDAD TO CR-SALDO-CUENTA
+           MOVE 0 TO CR-CONTADOR-HIST
+           WRITE CR-REGISTRO-CUENTA
+               INVALID KEY
+                   DISPLAY "NO SE PUDO CREAR LA CUENTA."
+           END-WRITE.
+       4500-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 5000 - DEPOSITO
+      ******************************************************************
+       5000-DEPOSITO.
+           DISPLAY "MONTO A DEPOSITAR: " WITH NO ADVANCING
+           ACCEPT CANTIDAD
+           MOVE "DEPOSITO" TO TIPO-TRANSACCION-ACTUAL
+           PERFORM 6200-VERIFICAR-APROBACION THRU 6200-EXIT
+           IF APROBACION-REQUERIDA AND NOT APROBACION-OTORGADA
+               DISPLAY "DEPOSITO RECHAZADO - FALTA APROBACION."
+               GO TO 5000-EXIT
+           END-IF
+           ADD CANTIDAD TO CR-SALDO-CUENTA
+           PERFORM 9000-REGISTRAR-TRANSACCION THRU 9000-EXIT.
+       5000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 6000 - RETIRO
+      ******************************************************************
+       6000-RETIRO.
+           DISPLAY "MONTO A RETIRAR: " WITH NO ADVANCING
+           ACCEPT CANTIDAD
+           MOVE "RETIRO" TO TIPO-TRANSACCION-ACTUAL
+           PERFORM 6100-VALIDAR-FONDOS
+           IF NOT FONDOS-SUFICIENTES
+               DISPLAY "RETIRO RECHAZADO - FONDOS INSUFICIENTES."
+               GO TO 6000-EXIT
+           END-IF
+           PERFORM 6200-VERIFICAR-APROBACION THRU 6200-EXIT
+           IF APROBACION-REQUERIDA AND NOT APROBACION-OTORGADA
+               DISPLAY "RETIRO RECHAZADO - FALTA APROBACION."
+               GO TO 6000-EXIT
+           END-IF
+           SUBTRACT CANTIDAD FROM CR-SALDO-CUENTA
+           PERFORM 9000-REGISTRAR-TRANSACCION THRU 9000-EXIT.
+       6000-EXIT.
+           EXIT.
+
+      *        Deja SALDO-CUENTA y HISTORIAL-CUENTA intactos cuando la
+      *        regla de fondos de la cuenta rechaza el retiro. Las
+      *        cuentas de ahorro deben conservar un saldo minimo; las
+      *        corrientes solo no pueden quedar en negativo.
+       6100-VALIDAR-FONDOS.
+           IF CR-CUENTA-AHORROS
+               IF (CR-SALDO-CUENTA - CANTIDAD)
+                       < CAJ-SALDO-MINIMO-AHORROS
+                   MOVE "N" TO SW-FONDOS-SUFICIENTES
+               ELSE
+                   MOVE "S" TO SW-FONDOS-SUFICIENTES
+               END-IF
+           ELSE
+               IF CANTIDAD > CR-SALDO-CUENTA
+                   MOVE "N" TO SW-FONDOS-SUFICIENTES
+               ELSE
+                   MOVE "S" TO SW-FONDOS-SUFICIENTES
+               END-IF
+           END-IF.
+
+      *        Transacciones por encima del umbral exigen un codigo de
+      *        supervisor antes de que 5000/6000 contabilicen el monto.
+       6200-VERIFICAR-APROBACION.
+           MOVE "N" TO SW-APROBACION-REQUERIDA
+           MOVE "N" TO SW-APROBACION-OTORGADA
+           IF CANTIDAD > CAJ-UMBRAL-SUPERVISOR
+               MOVE "S" TO SW-APROBACION-REQUERIDA
+               IF MODO-INTERACTIVO
+                   DISPLAY "TRANSACCION SUPERA EL UMBRAL - REQUIERE "
+                       "APROBACION DE SUPERVISOR."
+                   DISPLAY "CODIGO DE SUPERVISOR: " WITH NO ADVANCING
+                   ACCEPT CODIGO-SUPERVISOR
+               END-IF
+               IF CODIGO-SUPERVISOR = CAJ-COD-SUPERVISOR-1
+                   OR CODIGO-SUPERVISOR = CAJ-COD-SUPERVISOR-2
+                   MOVE "S" TO SW-APROBACION-OTORGADA
+               ELSE
+                   DISPLAY "CODIGO DE SUPERVISOR INVALIDO."
+               END-IF
+           END-IF.
+       6200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 7000 - CONSULTA DE SALDO
+      ******************************************************************
+       7000-CONSULTAR-SALDO.
+           DISPLAY " ".
+           DISPLAY "CUENTA       : " CR-NUM-CUENTA.
+           MOVE CR-SALDO-CUENTA TO MONTO-PANTALLA
+           DISPLAY "SALDO ACTUAL : " MONTO-PANTALLA.
+
+      ******************************************************************
+      * 8000 - IMPRESION DE HISTORIAL / ARCHIVO POR LLENADO DE TABLA
+      ******************************************************************
+       8000-IMPRIMIR-HISTORIAL.
+           DISPLAY " ".
+           DISPLAY "HISTORIAL DE TRANSACCIONES - CUENTA "
+               CR-NUM-CUENTA.
+           IF CR-CONTADOR-HIST = ZERO
+               DISPLAY "NO HAY TRANSACCIONES REGISTRADAS."
+           ELSE
+               PERFORM 8010-IMPRIMIR-LINEA-HISTORIAL THRU 8010-EXIT
+                   VARYING INDICE-HIST FROM 1 BY 1
+                   UNTIL INDICE-HIST > CR-CONTADOR-HIST
+           END-IF.
+       8000-EXIT.
+           EXIT.
+
+       8010-IMPRIMIR-LINEA-HISTORIAL.
+           MOVE CR-MONTO-TRANSACCION (INDICE-HIST) TO MONTO-PANTALLA
+           DISPLAY CR-TIPO-TRANSACCION (INDICE-HIST) " - "
+               MONTO-PANTALLA.
+       8010-EXIT.
+           EXIT.
+
+      *        Archiva el movimiento mas antiguo y recorre la tabla
+      *        una posicion para dejar espacio al siguiente movimiento.
+      *        Se vuelve a tomar la fecha/hora aqui (y no se usa la
+      *        capturada al inicio de la sesion) para que el archivo
+      *        refleje el momento real del movimiento que se descarta.
+       8100-ARCHIVAR-HISTORIAL.
+           ACCEPT FECHA-HOY FROM DATE YYYYMMDD
+           ACCEPT HORA-ACTUAL FROM TIME
+           MOVE CR-NUM-CUENTA TO HA-NUM-CUENTA
+           MOVE FECHA-HOY TO HA-FECHA-ARCHIVO
+           MOVE HORA-ACTUAL TO HA-HORA-ARCHIVO
+           MOVE CR-TIPO-TRANSACCION (1) TO HA-TIPO-TRANSACCION
+           MOVE CR-MONTO-TRANSACCION (1) TO HA-MONTO-TRANSACCION
+           WRITE HA-REGISTRO-ARCHIVO
+           PERFORM 8110-DESPLAZAR-UNA-POSICION THRU 8110-EXIT
+               VARYING INDICE-HIST FROM 1 BY 1
+               UNTIL INDICE-HIST > CAJ-MAX-HISTORIAL - 1
+           SUBTRACT 1 FROM CR-CONTADOR-HIST.
+       8100-EXIT.
+           EXIT.
+
+       8110-DESPLAZAR-UNA-POSICION.
+           MOVE CR-TIPO-TRANSACCION (INDICE-HIST + 1)
+               TO CR-TIPO-TRANSACCION (INDICE-HIST)
+           MOVE CR-MONTO-TRANSACCION (INDICE-HIST + 1)
+               TO CR-MONTO-TRANSACCION (INDICE-HIST).
+       8110-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9000 - CONTABILIZACION COMUN DE UNA TRANSACCION POSTEADA
+      ******************************************************************
+       9000-REGISTRAR-TRANSACCION.
+           IF CR-CONTADOR-HIST NOT < CAJ-MAX-HISTORIAL
+               PERFORM 8100-ARCHIVAR-HISTORIAL THRU 8100-EXIT
+           END-IF
+           ADD 1 TO CR-CONTADOR-HIST
+           MOVE TIPO-TRANSACCION-ACTUAL
+               TO CR-TIPO-TRANSACCION (CR-CONTADOR-HIST)
+           MOVE CANTIDAD TO CR-MONTO-TRANSACCION (CR-CONTADOR-HIST)
+           REWRITE CR-REGISTRO-CUENTA
+           PERFORM 9100-IMPRIMIR-RECIBO
+           PERFORM 9200-ESCRIBIR-BITACORA
+           ADD 1 TO CONTADOR
+           PERFORM 9300-GRABAR-CHECKPOINT.
+       9000-EXIT.
+           EXIT.
+
+      *        Recibo con marco de caracteres simbolicos, al estilo de
+      *        los usados en primerosPasos.cbl.
+       9100-IMPRIMIR-RECIBO.
+           DISPLAY " ".
+           DISPLAY ANGULAR-DERECHA "============================"
+               ANGULAR-IZQUIERDA.
+           DISPLAY ANGULAR-DERECHA " RECIBO DE TRANSACCION      "
+               ANGULAR-IZQUIERDA.
+           DISPLAY ANGULAR-DERECHA "============================"
+               ANGULAR-IZQUIERDA.
+           DISPLAY "CUENTA      : " CR-NUM-CUENTA.
+           DISPLAY "TIPO        : " TIPO-TRANSACCION-ACTUAL.
+           MOVE CANTIDAD TO MONTO-PANTALLA
+           DISPLAY "MONTO       : " MONTO-PANTALLA.
+           MOVE CR-SALDO-CUENTA TO MONTO-PANTALLA
+           DISPLAY "SALDO FINAL : " MONTO-PANTALLA.
+           DISPLAY ANGULAR-DERECHA "============================"
+               ANGULAR-IZQUIERDA.
+
+      *        Se vuelve a tomar la fecha/hora aqui para que la
+      *        bitacora refleje el momento real en que se postea cada
+      *        transaccion, y no la hora de inicio de la sesion.
+       9200-ESCRIBIR-BITACORA.
+           ACCEPT FECHA-HOY FROM DATE YYYYMMDD
+           ACCEPT HORA-ACTUAL FROM TIME
+           MOVE CR-NUM-CUENTA TO AL-NUM-CUENTA
+           MOVE TIPO-TRANSACCION-ACTUAL TO AL-TIPO-TRANSACCION
+           MOVE CANTIDAD TO AL-MONTO-TRANSACCION
+           MOVE FECHA-HOY TO AL-FECHA
+           MOVE HORA-ACTUAL TO AL-HORA
+           MOVE OPERADOR-ID TO AL-OPERADOR
+           MOVE ID-SESION TO AL-ID-SESION
+           IF APROBACION-OTORGADA
+               MOVE "S" TO AL-APROBADO-SUPERVISOR
+           ELSE
+               MOVE "N" TO AL-APROBADO-SUPERVISOR
+           END-IF
+           WRITE AL-REGISTRO-BITACORA.
+
+      *        Se vuelve a tomar la fecha/hora aqui para que el punto
+      *        de control quede sellado con el momento real en que se
+      *        grabo, y no la hora de inicio de la sesion.
+       9300-GRABAR-CHECKPOINT.
+           ACCEPT FECHA-HOY FROM DATE YYYYMMDD
+           ACCEPT HORA-ACTUAL FROM TIME
+           MOVE CONTADOR TO CP-CONTADOR
+           MOVE CR-NUM-CUENTA TO CP-NUM-CUENTA
+           MOVE ID-SESION TO CP-ID-SESION
+           MOVE SW-MODO TO CP-MODO
+           MOVE REGISTROS-LOTE-LEIDOS TO CP-REGISTROS-LOTE
+           MOVE FECHA-HOY TO CP-FECHA
+           MOVE HORA-ACTUAL TO CP-HORA
+           WRITE CP-REGISTRO-CHECKPOINT.
+
+      *        Marca el fin normal de una corrida en lote para que la
+      *        proxima no herede REGISTROS-A-OMITIR de esta corrida.
+       9310-GRABAR-CHECKPOINT-FIN-LOTE.
+           ACCEPT FECHA-HOY FROM DATE YYYYMMDD
+           ACCEPT HORA-ACTUAL FROM TIME
+           MOVE CONTADOR TO CP-CONTADOR
+           MOVE CR-NUM-CUENTA TO CP-NUM-CUENTA
+           MOVE ID-SESION TO CP-ID-SESION
+           MOVE "F" TO CP-MODO
+           MOVE 0 TO CP-REGISTROS-LOTE
+           MOVE FECHA-HOY TO CP-FECHA
+           MOVE HORA-ACTUAL TO CP-HORA
+           WRITE CP-REGISTRO-CHECKPOINT.
+
+      ******************************************************************
+      * 9999 - CIERRE DE SESION
+      ******************************************************************
+       9999-FINALIZAR.
+           CLOSE CUENTAS-MAESTRO
+           CLOSE ARCHIVO-HISTORIAL
+           CLOSE BITACORA-AUDITORIA
+           CLOSE CHECKPOINT-ARCHIVO.
+       9999-EXIT.
+           EXIT.
+
        END PROGRAM CAJERO.

@@ -0,0 +1,168 @@
+      ******************************************************************
+      * Author: medrano00
+      * Installation: Banco Simulado
+      * Date-Written: 09/08/2026
+      * Date-Compiled:
+      * Purpose: Overnight interest-accrual batch. Reads every
+      *          persisted CUENTAS record, computes accrued interest
+      *          on CR-SALDO-CUENTA for savings accounts at a
+      *          configurable rate (the same COMPUTE pattern used in
+      *          Calculadora), posts it as a CR-HISTORIAL-CUENTA entry
+      *          of type "INTERES", and updates the balance. Runs as
+      *          an unattended job, never from the teller menu.
+      * Tectonics: cobc
+      *
+      * Modification History:
+      *   09/08/2026 MDR  Initial version.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INTERES.
+       AUTHOR. MEDRANO00.
+       INSTALLATION. BANCO-SIMULADO.
+       DATE-WRITTEN. 09/08/2026.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUENTAS-MAESTRO
+               ASSIGN TO "CUENTAS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CR-NUM-CUENTA
+               FILE STATUS IS FS-CUENTAS.
+      *        Archivo de historial - mismo archivo que usa CAJERO para
+      *        los movimientos que se descartan de la tabla en memoria.
+           SELECT ARCHIVO-HISTORIAL
+               ASSIGN TO "HISTARC"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-HISTARC.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUENTAS-MAESTRO
+           LABEL RECORD IS STANDARD.
+           COPY CUENTAREC.
+
+       FD  ARCHIVO-HISTORIAL
+           LABEL RECORD IS STANDARD.
+           COPY HISTARC.
+
+       WORKING-STORAGE SECTION.
+           01  FS-CUENTAS                 PIC X(02).
+           01  FS-HISTARC                 PIC X(02).
+
+      *        Tasa de interes nocturna (configurable).
+           77  TASA-INTERES               PIC 9(01)V9(04) VALUE 0,0010.
+           77  CAJ-MAX-HISTORIAL          PIC 9(02) VALUE 10.
+
+           01  MONTO-INTERES              PIC 9(09)V99.
+           01  TOTAL-CUENTAS-PROCESADAS   PIC 9(05) VALUE 0.
+           01  TOTAL-CUENTAS-AHORRO       PIC 9(05) VALUE 0.
+           01  INDICE-HIST                PIC 9(02) COMP.
+           01  FECHA-HOY                  PIC 9(08).
+           01  HORA-ACTUAL                PIC 9(06).
+
+           01  SW-CUENTAS-EOF             PIC X(01) VALUE "N".
+               88  FIN-CUENTAS                    VALUE "S".
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * 0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR
+           PERFORM 2000-ACREDITAR-INTERES-CUENTAS THRU 2000-EXIT
+               UNTIL FIN-CUENTAS
+           PERFORM 8000-IMPRIMIR-RESUMEN
+           CLOSE CUENTAS-MAESTRO
+           CLOSE ARCHIVO-HISTORIAL
+           STOP RUN.
+
+       1000-INICIALIZAR.
+           OPEN I-O CUENTAS-MAESTRO
+           IF FS-CUENTAS NOT = "00"
+               DISPLAY "INTERES: NO SE PUDO ABRIR CUENTAS-MAESTRO."
+               STOP RUN
+           END-IF
+      *        Si HISTARC todavia no existe, crearlo antes de abrirlo
+      *        para ampliar (mismo recurso que usa CAJERO).
+           OPEN EXTEND ARCHIVO-HISTORIAL
+           IF FS-HISTARC NOT = "00"
+               OPEN OUTPUT ARCHIVO-HISTORIAL
+               CLOSE ARCHIVO-HISTORIAL
+               OPEN EXTEND ARCHIVO-HISTORIAL
+           END-IF
+           ACCEPT FECHA-HOY FROM DATE YYYYMMDD
+           ACCEPT HORA-ACTUAL FROM TIME
+           DISPLAY "==== ACREDITACION NOCTURNA DE INTERES ====".
+
+      ******************************************************************
+      * 2000 - CALCULA Y POSTEA EL INTERES DE CADA CUENTA DE AHORRO
+      ******************************************************************
+       2000-ACREDITAR-INTERES-CUENTAS.
+           READ CUENTAS-MAESTRO NEXT RECORD
+               AT END
+                   MOVE "S" TO SW-CUENTAS-EOF
+                   GO TO 2000-EXIT
+           END-READ
+           ADD 1 TO TOTAL-CUENTAS-PROCESADAS
+           IF CR-CUENTA-AHORROS
+               ADD 1 TO TOTAL-CUENTAS-AHORRO
+               PERFORM 2100-CALCULAR-INTERES
+               PERFORM 2200-POSTEAR-INTERES
+               REWRITE CR-REGISTRO-CUENTA
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+       2100-CALCULAR-INTERES.
+           COMPUTE MONTO-INTERES ROUNDED =
+               CR-SALDO-CUENTA * TASA-INTERES.
+
+      *        Respeta el mismo cupo de diez movimientos que usa CAJERO;
+      *        si esta lleno, el movimiento mas antiguo se archiva en
+      *        HISTARC (igual que 8100-ARCHIVAR-HISTORIAL en CAJERO)
+      *        antes de recorrer la tabla, para no perderlo.
+       2200-POSTEAR-INTERES.
+           IF CR-CONTADOR-HIST NOT < CAJ-MAX-HISTORIAL
+               PERFORM 2220-ARCHIVAR-MAS-ANTIGUO THRU 2220-EXIT
+               PERFORM 2210-DESPLAZAR-UNA-POSICION THRU 2210-EXIT
+                   VARYING INDICE-HIST FROM 1 BY 1
+                   UNTIL INDICE-HIST > CAJ-MAX-HISTORIAL - 1
+               SUBTRACT 1 FROM CR-CONTADOR-HIST
+           END-IF
+           ADD 1 TO CR-CONTADOR-HIST
+           MOVE "INTERES" TO CR-TIPO-TRANSACCION (CR-CONTADOR-HIST)
+           MOVE MONTO-INTERES TO CR-MONTO-TRANSACCION (CR-CONTADOR-HIST)
+           ADD MONTO-INTERES TO CR-SALDO-CUENTA.
+
+       2210-DESPLAZAR-UNA-POSICION.
+           MOVE CR-TIPO-TRANSACCION (INDICE-HIST + 1)
+               TO CR-TIPO-TRANSACCION (INDICE-HIST)
+           MOVE CR-MONTO-TRANSACCION (INDICE-HIST + 1)
+               TO CR-MONTO-TRANSACCION (INDICE-HIST).
+       2210-EXIT.
+           EXIT.
+
+       2220-ARCHIVAR-MAS-ANTIGUO.
+           MOVE CR-NUM-CUENTA TO HA-NUM-CUENTA
+           MOVE FECHA-HOY TO HA-FECHA-ARCHIVO
+           MOVE HORA-ACTUAL TO HA-HORA-ARCHIVO
+           MOVE CR-TIPO-TRANSACCION (1) TO HA-TIPO-TRANSACCION
+           MOVE CR-MONTO-TRANSACCION (1) TO HA-MONTO-TRANSACCION
+           WRITE HA-REGISTRO-ARCHIVO.
+       2220-EXIT.
+           EXIT.
+
+       8000-IMPRIMIR-RESUMEN.
+           DISPLAY "=============================================".
+           DISPLAY "CUENTAS PROCESADAS : " TOTAL-CUENTAS-PROCESADAS.
+           DISPLAY "CUENTAS DE AHORRO  : " TOTAL-CUENTAS-AHORRO.
+           DISPLAY "=============================================".
+
+       END PROGRAM INTERES.

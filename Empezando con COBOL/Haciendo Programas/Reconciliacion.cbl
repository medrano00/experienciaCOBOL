@@ -0,0 +1,171 @@
+      ******************************************************************
+      * Author: medrano00
+      * Installation: Banco Simulado
+      * Date-Written: 09/08/2026
+      * Date-Compiled:
+      * Purpose: End-of-day reconciliation batch. Reads the persisted
+      *          CUENTAS master, recomputes each account's expected
+      *          balance from its own CR-HISTORIAL-CUENTA entries, and
+      *          reports every account where CR-SALDO-CUENTA does not
+      *          tie out - so posting bugs in CAJERO surface before
+      *          the next business day instead of compounding.
+      * Tectonics: cobc
+      *
+      * Modification History:
+      *   09/08/2026 MDR  Initial version.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCIL.
+       AUTHOR. MEDRANO00.
+       INSTALLATION. BANCO-SIMULADO.
+       DATE-WRITTEN. 09/08/2026.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUENTAS-MAESTRO
+               ASSIGN TO "CUENTAS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CR-NUM-CUENTA
+               FILE STATUS IS FS-CUENTAS.
+      *        Historial archivado - se vuelve a barrer por cada cuenta
+      *        para sumar los movimientos que ya salieron de la tabla.
+           SELECT ARCHIVO-HISTORIAL
+               ASSIGN TO "HISTARC"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-HISTARC.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUENTAS-MAESTRO
+           LABEL RECORD IS STANDARD.
+           COPY CUENTAREC.
+
+       FD  ARCHIVO-HISTORIAL
+           LABEL RECORD IS STANDARD.
+           COPY HISTARC.
+
+       WORKING-STORAGE SECTION.
+           01  FS-CUENTAS                 PIC X(02).
+           01  FS-HISTARC                 PIC X(02).
+
+           01  SALDO-ESPERADO             PIC S9(09)V99.
+           01  INDICE-HIST                PIC 9(02) COMP.
+           01  TOTAL-CUENTAS-LEIDAS       PIC 9(05) VALUE 0.
+           01  TOTAL-CUENTAS-MALAS        PIC 9(05) VALUE 0.
+      *        Campo editado para imprimir montos con el punto decimal
+      *        a la vista (un item V99 sin editar nunca muestra la
+      *        coma al hacer DISPLAY); con signo porque el saldo
+      *        esperado puede salir negativo en una cuenta mal posteada.
+           01  MONTO-PANTALLA             PIC -(8)9,99.
+
+           01  SW-CUENTAS-EOF             PIC X(01) VALUE "N".
+               88  FIN-CUENTAS                    VALUE "S".
+           01  SW-HISTARC-EOF             PIC X(01) VALUE "N".
+               88  FIN-HISTARC                    VALUE "S".
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * 0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR
+           PERFORM 2000-CONCILIAR-CUENTAS THRU 2000-EXIT
+               UNTIL FIN-CUENTAS
+           PERFORM 8000-IMPRIMIR-RESUMEN
+           CLOSE CUENTAS-MAESTRO
+           STOP RUN.
+
+       1000-INICIALIZAR.
+           OPEN INPUT CUENTAS-MAESTRO
+           IF FS-CUENTAS NOT = "00"
+               DISPLAY "RECONCIL: NO SE PUDO ABRIR CUENTAS-MAESTRO."
+               STOP RUN
+           END-IF
+           DISPLAY "==== CONCILIACION DIARIA DE CUENTAS ====".
+
+      ******************************************************************
+      * 2000 - LEE CADA CUENTA Y RECALCULA EL SALDO ESPERADO
+      ******************************************************************
+       2000-CONCILIAR-CUENTAS.
+           READ CUENTAS-MAESTRO NEXT RECORD
+               AT END
+                   MOVE "S" TO SW-CUENTAS-EOF
+                   GO TO 2000-EXIT
+           END-READ
+           ADD 1 TO TOTAL-CUENTAS-LEIDAS
+           PERFORM 2100-CALCULAR-SALDO-ESPERADO
+           IF SALDO-ESPERADO NOT = CR-SALDO-CUENTA
+               ADD 1 TO TOTAL-CUENTAS-MALAS
+               PERFORM 2200-REPORTAR-DIFERENCIA
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+      *        El saldo esperado parte del saldo de apertura y le suma
+      *        los depositos y resta los retiros, tanto los que aun
+      *        estan en la tabla en memoria como los que ya se
+      *        archivaron por llenado de CR-HISTORIAL-CUENTA.
+       2100-CALCULAR-SALDO-ESPERADO.
+           MOVE CR-SALDO-APERTURA TO SALDO-ESPERADO
+           PERFORM 2110-ACUMULAR-UN-MOVIMIENTO
+               VARYING INDICE-HIST FROM 1 BY 1
+               UNTIL INDICE-HIST > CR-CONTADOR-HIST
+           PERFORM 2120-SUMAR-HISTORIAL-ARCHIVADO THRU 2120-EXIT.
+
+       2110-ACUMULAR-UN-MOVIMIENTO.
+           IF CR-TIPO-TRANSACCION (INDICE-HIST) = "RETIRO"
+               SUBTRACT CR-MONTO-TRANSACCION (INDICE-HIST)
+                   FROM SALDO-ESPERADO
+           ELSE
+               ADD CR-MONTO-TRANSACCION (INDICE-HIST) TO SALDO-ESPERADO
+           END-IF.
+
+       2120-SUMAR-HISTORIAL-ARCHIVADO.
+           MOVE "N" TO SW-HISTARC-EOF
+           OPEN INPUT ARCHIVO-HISTORIAL
+           IF FS-HISTARC NOT = "00"
+               GO TO 2120-EXIT
+           END-IF
+           PERFORM 2130-LEER-UN-ARCHIVADO THRU 2130-EXIT
+               UNTIL FIN-HISTARC
+           CLOSE ARCHIVO-HISTORIAL.
+       2120-EXIT.
+           EXIT.
+
+       2130-LEER-UN-ARCHIVADO.
+           READ ARCHIVO-HISTORIAL
+               AT END
+                   MOVE "S" TO SW-HISTARC-EOF
+                   GO TO 2130-EXIT
+           END-READ
+           IF HA-NUM-CUENTA = CR-NUM-CUENTA
+               IF HA-TIPO-TRANSACCION = "RETIRO"
+                   SUBTRACT HA-MONTO-TRANSACCION FROM SALDO-ESPERADO
+               ELSE
+                   ADD HA-MONTO-TRANSACCION TO SALDO-ESPERADO
+               END-IF
+           END-IF.
+       2130-EXIT.
+           EXIT.
+
+       2200-REPORTAR-DIFERENCIA.
+           MOVE CR-SALDO-CUENTA TO MONTO-PANTALLA
+           DISPLAY "CUENTA " CR-NUM-CUENTA
+               " SALDO REGISTRADO " MONTO-PANTALLA
+           MOVE SALDO-ESPERADO TO MONTO-PANTALLA
+           DISPLAY "        SALDO ESPERADO " MONTO-PANTALLA.
+
+       8000-IMPRIMIR-RESUMEN.
+           DISPLAY "=========================================".
+           DISPLAY "CUENTAS LEIDAS    : " TOTAL-CUENTAS-LEIDAS.
+           DISPLAY "CUENTAS CON ERROR : " TOTAL-CUENTAS-MALAS.
+           DISPLAY "=========================================".
+
+       END PROGRAM RECONCIL.
